@@ -1,128 +1,488 @@
-//HERC01S  JOB (COBOL),                                                 
-//             'PARYOLL REPORT',                                        
-//             CLASS=A,                                                 
-//             MSGCLASS=A,                                              
-//             REGION=8M,TIME=1440,                                     
-//             MSGLEVEL=(1,1)                                           
-//SAL      EXEC COBUCG,                                                 
-//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'            
-//COB.SYSPUNCH DD DUMMY                                                 
-//COB.SYSIN    DD *                                                     
-  150 ***   PAYROLL REPORT PROGRAM                                      
-  160 ***   MVT COBOL COMPILER 1972                                     
-  170 ***   APRIL 26, 2021                                              
-  175 ***                                                               
-  180  IDENTIFICATION DIVISION.                                         
-  200  PROGRAM-ID. SALARIES.                                            
-  210  DATE-WRITTEN. APRIL 26, 2021.                                    
-  220  DATE-COMPILED. APRIL 27, 2021.                                   
-  300  ENVIRONMENT DIVISION.                                            
- 1200  CONFIGURATION SECTION.                                           
- 1210  SOURCE-COMPUTER. IBM-370.                                        
- 1220  OBJECT-COMPUTER. IBM-370.                                        
- 1290                                                                   
- 1300  INPUT-OUTPUT SECTION.                                            
- 1400  FILE-CONTROL.                                                    
- 1420        SELECT SALARIES ASSIGN TO DA-S-INDD.                       
- 1500        SELECT REPORT-FILE ASSIGN TO UR-S-SYSPRINT.                
- 1600                                                                   
- 2400  DATA DIVISION.                                                   
- 2500  FILE SECTION.                                                    
- 2600  FD   SALARIES                                                    
- 2800       BLOCK CONTAINS 0 RECORDS                                    
- 3000       DATA RECORD IS SALARIES-REC.                                
- 3010                                                                   
- 3100  01    SALARIES-REC.   
-3100  01    SALARIES-REC.                                           
-3300        05 EMPLOYEE-ID PIC 9(10).                               
-3400        05 NAME PIC A(23).                                      
-3500        05 SALARY PIC  9(4).                                    
-3501        05 RESERVED PIC A(43).                                  
-3510                                                                
-3520  FD    REPORT-FILE                                             
-3530        LABEL RECORDS ARE OMITTED                               
-3540        REPORT IS SALARIES-REPORT.                              
-3590                                                                
-3600     WORKING-STORAGE SECTION.                                   
-3601     77  TOTAL                       PIC 9(9)    VALUE ZERO.    
-3605     77  TAX                         PIC 9(9)    VALUE ZERO.    
-3606     77  ONLY-TAX                    PIC 9(9)    VALUE ZERO.    
-3610     77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.     
-3620     88  END-OF-FILE                         VALUE 'Y'.         
-3690                                                                
-3990                                                                
-4000  REPORT SECTION.                                               
-4100  RD   SALARIES-REPORT                                          
-4110       PAGE LIMIT IS 66 LINES                                   
-4120       HEADING 1                                                
-4130       FIRST DETAIL 5                                           
-4140       LAST DETAIL 58.                                          
-4150                                                                
-4160  01   PAGE-HEAD-GROUP TYPE PAGE HEADING.                       
-4170  02   LINE 1.                                                  
-4180       03  COLUMN 39   PIC X(47) VALUE                          
-4190           'P A Y R O L L   R E P O R T  -  B I M  C O R P.'.   
-4200  02   LINE PLUS 2.                                             
-4210       03  COLUMN 01   PIC X(08) VALUE 'EMPL.ID  '.             
-4220       03  COLUMN 10   PIC X(25) VALUE 'EMPLOYEE NAME'.         
-4330       03  COLUMN 41   PIC X(15) VALUE 'MONTHLY WAGE  '.        
-4335       03  COLUMN 58   PIC X(09) VALUE 'WAGE TAX'.              
-4336       03  COLUMN 76   PIC X(16) VALUE 'CUMULATIVE WAGES'.      
-4337       05  COLUMN 100   PIC X(4) VALUE 'PAGE'. 
-4338       10  COLUMN 106 PIC ZZ9 SOURCE PAGE-COUNTER.           
-4350                                                             
-4360  01   SALARY-DETAIL TYPE DETAIL.                            
-4370       03  LINE PLUS 1.                                      
-4380       03  COLUMN 01   PIC X(05) SOURCE EMPLOYEE-ID.         
-4382       03  COLUMN 10   PIC X(25) SOURCE NAME.                
-4383       03  COLUMN 41   PIC $9,999    SOURCE SALARY.          
-4385       03  COLUMN 57   PIC $$$$$99   SOURCE ONLY-TAX.        
-4386       03  COLUMN 75   PIC $$$$,$$9  SOURCE TOTAL.           
-4399                                                             
-5000  PROCEDURE DIVISION.                                        
-5010  000-INITIATE.                                              
-5020                                                             
-5100        OPEN INPUT SALARIES.                                 
-5200        OPEN OUTPUT REPORT-FILE.                             
-5210                                                             
-5220        INITIATE SALARIES-REPORT.                            
-5230                                                             
-5300        READ SALARIES                                        
-5400         AT END MOVE 'Y' TO END-OF-FILE-SWITCH.              
-5405                                                             
-5500     END-READS.                                              
-5510                                                             
-5600        PERFORM 100-PROCESS-TRANSACTION-DATA THRU 199-EXIT   
-5610          UNTIL END-OF-FILE.                                 
-5620                                                             
-5630  000-TERMINATE.                                             
-5640      TERMINATE SALARIES-REPORT.                             
-5650                                                             
-5660      CLOSE SALARIES, REPORT-FILE.                           
-5670                                                             
-6000       STOP RUN.                                             
-6010                                      
-6100  100-PROCESS-TRANSACTION-DATA.                              
-6102         MULTIPLY SALARY BY 1.43 GIVING TAX.    
- 6102         MULTIPLY SALARY BY 1.43 GIVING TAX.               
- 6103         SUBTRACT SALARY FROM TAX GIVING ONLY-TAX.         
- 6104         ADD SALARY  TO TOTAL.                             
- 6105         ADD ONLY-TAX TO TOTAL.                            
- 6200         GENERATE SALARY-DETAIL.                           
- 6300         READ SALARIES                                     
- 6400            AT END                                         
- 6500                MOVE 'Y' TO END-OF-FILE-SWITCH.            
- 6506                                                           
- 6600     END-READ.                                             
- 6610                                                           
- 6620  199-EXIT.                                                
- 6650         EXIT.                                             
- 6660                                                           
-/*                                                              
-//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR                   
-//SYSABEND    DD SYSOUT=*                                       
-//GO.SYSUDUMP DD SYSOUT=*                                       
-//GO.SYSPRINT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=161) 
-//GO.INDD     DD DSNAME=HERC01.SALARIES.INPUT,DISP=SHR          
-//                                                                                            
- 
+//HERC01S  JOB (COBOL),
+//             'PARYOLL REPORT',
+//             CLASS=A,
+//             MSGCLASS=A,
+//             REGION=8M,TIME=1440,
+//             MSGLEVEL=(1,1)
+//* SCRATCH ANY CHECKPOINT/GL-EXTRACT DATASETS LEFT CATALOGED FROM A
+//* PRIOR *COMPLETED* RUN SO THIS RUN'S GO.CKPTDD/GO.GLDD ALLOCATION
+//* BELOW DOES NOT FAIL WITH "DATASET ALREADY EXISTS" ON THE NEXT PAY
+//* PERIOD.  ON A RESTART RESUBMISSION (SEE THE GO.CKPTDD COMMENT
+//* BELOW) THE CKPT DD HERE MUST ALSO BE CHANGED TO DISP=(MOD,KEEP)
+//* SO THE CHECKPOINT DATASET SURVIVES FOR 030-READ-RESTART-POINT TO
+//* READ INSTEAD OF BEING SCRATCHED OUT FROM UNDER IT.
+//SCRATCH  EXEC PGM=IEFBR14
+//CKPT     DD DSNAME=HERC01.SALARIES.CKPT,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GLEXTR   DD DSNAME=HERC01.SALARIES.GLEXTR,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//* PRESORT HERC01.SALARIES.INPUT BY DEPT-CODE/NAME SO THE DETAIL
+//* LISTING AND THE DEPT-CODE CONTROL BREAKS COME OUT IN A PREDICTABLE,
+//* REVIEWABLE SEQUENCE EVERY RUN.
+//SORT     EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSNAME=HERC01.SALARIES.INPUT,DISP=SHR
+//SORTOUT  DD DSNAME=HERC01.SALARIES.SORTED,
+//             DISP=(,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=800)
+//SYSIN    DD *
+  SORT FIELDS=(42,6,CH,A,11,23,CH,A)
+/*
+//SAL      EXEC COBUCG,
+//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'
+//COB.SYSPUNCH DD DUMMY
+//COB.SYSIN    DD *
+  150 ***   PAYROLL REPORT PROGRAM
+  160 ***   MVT COBOL COMPILER 1972
+  170 ***   APRIL 26, 2021
+  175 ***
+  180  IDENTIFICATION DIVISION.
+  200  PROGRAM-ID. SALARIES.
+  210  DATE-WRITTEN. APRIL 26, 2021.
+  220  DATE-COMPILED. APRIL 27, 2021.
+  300  ENVIRONMENT DIVISION.
+ 1200  CONFIGURATION SECTION.
+ 1210  SOURCE-COMPUTER. IBM-370.
+ 1220  OBJECT-COMPUTER. IBM-370.
+ 1290
+ 1300  INPUT-OUTPUT SECTION.
+ 1400  FILE-CONTROL.
+ 1420      SELECT SALARIES ASSIGN TO DA-S-INDD.
+ 1500      SELECT REPORT-FILE ASSIGN TO UR-S-SYSPRINT.
+ 1510      SELECT EXCEPTION-FILE ASSIGN TO UR-S-SYSEXCP.
+ 1520      SELECT EMPLOYEE-YTD-MASTER ASSIGN TO DA-S-YTDDD
+ 1525          ORGANIZATION IS INDEXED
+ 1530          ACCESS MODE IS DYNAMIC
+ 1535          RECORD KEY IS YTD-EMPLOYEE-ID
+ 1540          FILE STATUS IS YTD-FILE-STATUS.
+ 1545      SELECT TAX-TABLE-FILE ASSIGN TO DA-S-TAXDD.
+ 1550      SELECT CHECKPOINT-FILE ASSIGN TO DA-S-CKPTDD.
+ 1555      SELECT GL-EXTRACT ASSIGN TO DA-S-GLDD.
+ 1600
+ 2400  DATA DIVISION.
+ 2500  FILE SECTION.
+ 2600  FD  SALARIES
+ 2800      BLOCK CONTAINS 0 RECORDS
+ 3000      DATA RECORD IS SALARIES-REC.
+ 3010
+ 3100  01  SALARIES-REC.
+ 3300      05 EMPLOYEE-ID PIC 9(10).
+ 3305      05 EMPLOYEE-ID-X REDEFINES EMPLOYEE-ID PIC X(10).
+ 3400      05 NAME PIC A(23).
+ 3500      05 SALARY PIC  9(6)V99.
+ 3501      05 DEPT-CODE PIC X(06).
+ 3502      05 FILLER PIC X(33).
+ 3510
+ 3520  FD  REPORT-FILE
+ 3530      LABEL RECORDS ARE OMITTED
+ 3540      REPORT IS SALARIES-REPORT.
+ 3545
+ 3546  FD  EXCEPTION-FILE
+ 3547      LABEL RECORDS ARE OMITTED
+ 3548      REPORT IS SALARIES-EXCEPTION.
+ 3549
+ 3550  FD  EMPLOYEE-YTD-MASTER
+ 3551      LABEL RECORDS ARE STANDARD
+ 3552      DATA RECORD IS YTD-MASTER-REC.
+ 3553
+ 3554  01  YTD-MASTER-REC.
+ 3555      05 YTD-EMPLOYEE-ID PIC 9(10).
+ 3556      05 YTD-GROSS-WAGES PIC 9(9)V99.
+ 3557      05 YTD-TAX-WITHHELD PIC 9(9)V99.
+ 3558
+ 3559  FD  TAX-TABLE-FILE
+ 3560      BLOCK CONTAINS 0 RECORDS
+ 3561      DATA RECORD IS TAX-TABLE-REC.
+ 3562
+ 3563  01  TAX-TABLE-REC.
+ 3564      05 TT-BRACKET-UPPER PIC 9(6)V99.
+ 3565      05 TT-RATE PIC V999.
+ 3566
+ 3567  FD  CHECKPOINT-FILE
+ 3568      BLOCK CONTAINS 0 RECORDS
+ 3569      DATA RECORD IS CHECKPOINT-REC.
+ 3570
+ 3571  01  CHECKPOINT-REC.
+ 3572      05 CKPT-EMPLOYEE-ID       PIC 9(10).
+ 3573      05 CKPT-RECORD-COUNT      PIC 9(9).
+ 3573A     05 CKPT-RUN-TOTAL-SALARY  PIC 9(9)V99.
+ 3573B     05 CKPT-RUN-TOTAL-TAX     PIC 9(9)V99.
+ 3574      05 FILLER                 PIC X(10).
+ 3575
+ 3576  FD  GL-EXTRACT
+ 3577      BLOCK CONTAINS 0 RECORDS
+ 3578      DATA RECORD IS GL-POSTING-REC.
+ 3579
+ 3580  01  GL-POSTING-REC.
+ 3581      05 GL-RUN-DATE            PIC 9(6).
+ 3582      05 GL-ACCOUNT-CODE        PIC X(06).
+ 3583      05 GL-DEBIT-CREDIT        PIC X(01).
+ 3584      88 GL-DEBIT                              VALUE 'D'.
+ 3585      88 GL-CREDIT                             VALUE 'C'.
+ 3586      05 GL-POSTING-AMOUNT      PIC 9(9)V99.
+ 3587      05 FILLER                 PIC X(10).
+ 3590
+ 3600  WORKING-STORAGE SECTION.
+ 3601  77  TOTAL                       PIC 9(9)V99 VALUE ZERO.
+ 3605  77  TAX                         PIC 9(9)V99 VALUE ZERO.
+ 3606  77  ONLY-TAX                    PIC 9(9)V99 VALUE ZERO.
+ 3607  77  ONE-CONSTANT                PIC 9(1)    VALUE 1.
+ 3610  77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
+ 3620  88  END-OF-FILE                         VALUE 'Y'.
+ 3630  77  EDIT-SWITCH                 PIC X(1)    VALUE 'Y'.
+ 3640  88  VALID-RECORD                         VALUE 'Y'.
+ 3650  88  INVALID-RECORD                       VALUE 'N'.
+ 3660  77  REJECT-REASON               PIC X(24)   VALUE SPACES.
+ 3670  77  YTD-FILE-STATUS             PIC X(2)    VALUE ZERO.
+ 3680  77  CURRENT-YTD-WAGES           PIC 9(9)V99 VALUE ZERO.
+ 3681  77  TAX-TABLE-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+ 3682  88  TAX-TABLE-EOF                        VALUE 'Y'.
+ 3683  77  TAX-TABLE-COUNT             PIC 9(4)    COMP VALUE ZERO.
+ 3684  01  TAX-TABLE-AREA.
+ 3685      05  TAX-TABLE-ENTRY OCCURS 20 TIMES
+ 3686              INDEXED BY TAX-IX.
+ 3687          10  TAX-BRACKET-UPPER   PIC 9(6)V99.
+ 3688          10  TAX-RATE            PIC V999.
+ 3690
+ 3691  77  RESTART-CARD                PIC X(1)    VALUE 'N'.
+ 3692  77  RESTART-SWITCH              PIC X(1)    VALUE 'N'.
+ 3693  88  RESTART-RUN                          VALUE 'Y'.
+ 3694  77  SKIP-SWITCH                 PIC X(1)    VALUE 'N'.
+ 3695  88  SKIPPING-TO-RESTART-POINT            VALUE 'Y'.
+ 3696  77  RESTART-EMPLOYEE-ID         PIC 9(10)   VALUE ZERO.
+ 3697  77  CKPT-EOF-SWITCH             PIC X(1)    VALUE 'N'.
+ 3698  88  CKPT-EOF                             VALUE 'Y'.
+ 3699  77  CHECKPOINT-INTERVAL         PIC 9(9) COMP VALUE 500.
+ 3700  77  RECORDS-SINCE-CHECKPOINT    PIC 9(9) COMP VALUE ZERO.
+ 3706  77  TOTAL-RECORDS-PROCESSED     PIC 9(9) COMP VALUE ZERO.
+ 3707  77  RESTART-RECORD-COUNT        PIC 9(9) COMP VALUE ZERO.
+ 3701  77  RUN-TOTAL-SALARY            PIC 9(9)V99 VALUE ZERO.
+ 3702  77  RUN-TOTAL-TAX               PIC 9(9)V99 VALUE ZERO.
+ 3703  77  GL-WAGE-ACCOUNT             PIC X(06)   VALUE '500100'.
+ 3704  77  GL-TAX-ACCOUNT              PIC X(06)   VALUE '210300'.
+ 3990
+ 4000  REPORT SECTION.
+ 4100  RD  SALARIES-REPORT
+ 4105      CONTROLS ARE FINAL, DEPT-CODE
+ 4110      PAGE LIMIT IS 66 LINES
+ 4120      HEADING 1
+ 4130      FIRST DETAIL 5
+ 4140      LAST DETAIL 58.
+ 4150
+ 4160  01  PAGE-HEAD-GROUP TYPE PAGE HEADING.
+ 4170  02  LINE 1.
+ 4180      03  COLUMN 39   PIC X(47) VALUE
+ 4190          'P A Y R O L L   R E P O R T  -  B I M  C O R P.'.
+ 4200  02  LINE PLUS 2.
+ 4210      03  COLUMN 01   PIC X(08) VALUE 'EMPL.ID '.
+ 4220      03  COLUMN 10   PIC X(25) VALUE 'EMPLOYEE NAME'.
+ 4330      03  COLUMN 41   PIC X(15) VALUE 'MONTHLY WAGE  '.
+ 4335      03  COLUMN 58   PIC X(09) VALUE 'WAGE TAX'.
+ 4336      03  COLUMN 76   PIC X(16) VALUE 'CUMULATIVE WAGES'.
+ 4337      03  COLUMN 93   PIC X(4) VALUE 'DEPT'.
+ 4338      03  COLUMN 100  PIC X(4) VALUE 'PAGE'.
+ 4339      03  COLUMN 106  PIC ZZ9 SOURCE PAGE-COUNTER.
+ 4340      03  COLUMN 112  PIC X(09) VALUE 'YTD WAGES'.
+ 4350
+ 4360  01  SALARY-DETAIL TYPE DETAIL.
+ 4370      03  LINE PLUS 1.
+ 4380      03  COLUMN 01   PIC X(05) SOURCE EMPLOYEE-ID.
+ 4382      03  COLUMN 10   PIC X(25) SOURCE NAME.
+ 4383      03  COLUMN 41   PIC $$$,$$9.99   SOURCE SALARY.
+ 4385      03  COLUMN 57   PIC $$$,$$9.99   SOURCE ONLY-TAX.
+ 4386      03  COLUMN 75   PIC $$$,$$$,$$9.99  SOURCE TOTAL.
+ 4387      03  COLUMN 93   PIC X(06)        SOURCE DEPT-CODE.
+ 4388      03  COLUMN 112  PIC $$$$,$$9.99  SOURCE CURRENT-YTD-WAGES.
+ 4390
+ 4391  01  DEPT-TOTALS TYPE CONTROL FOOTING DEPT-CODE.
+ 4392      02  LINE PLUS 2.
+ 4393      03  COLUMN 01   PIC X(12) VALUE 'DEPT TOTAL: '.
+ 4394      03  COLUMN 13   PIC X(06) SOURCE DEPT-CODE.
+ 4395      02  LINE PLUS 1.
+ 4396      03  COLUMN 01   PIC X(15) VALUE 'DEPT EMPLOYEES '.
+ 4397      03  COLUMN 17   PIC ZZZ,ZZ9      SUM ONE-CONSTANT.
+ 4398      02  LINE PLUS 1.
+ 4399      03  COLUMN 01   PIC X(15) VALUE 'DEPT WAGES     '.
+ 4400      03  COLUMN 41   PIC $$$,$$$,$$9.99  SUM SALARY.
+ 4401      02  LINE PLUS 1.
+ 4402      03  COLUMN 01   PIC X(15) VALUE 'DEPT WAGE TAX  '.
+ 4403      03  COLUMN 57   PIC $$$,$$$,$$9.99  SUM ONLY-TAX.
+ 4404      02  LINE PLUS 1.
+ 4405      03  COLUMN 01   PIC X(15) VALUE 'DEPT TOTAL PAY '.
+ 4406      03  COLUMN 75   PIC $$$,$$$,$$9.99  SUM SALARY, ONLY-TAX.
+ 4407
+ 4420  01  FINAL-TOTALS TYPE CONTROL FOOTING FINAL.
+ 4421      02  LINE PLUS 2.
+ 4422      03  COLUMN 01   PIC X(30) VALUE
+ 4423          '*** RUN TOTALS - PAYROLL ***'.
+ 4424      02  LINE PLUS 2.
+ 4425      03  COLUMN 01   PIC X(15) VALUE 'TOTAL EMPLOYEES'.
+ 4426      03  COLUMN 17   PIC ZZZ,ZZ9      SUM ONE-CONSTANT.
+ 4427      02  LINE PLUS 1.
+ 4428      03  COLUMN 01   PIC X(15) VALUE 'TOTAL WAGES    '.
+ 4429      03  COLUMN 41   PIC $$$,$$$,$$9.99  SUM SALARY.
+ 4430      02  LINE PLUS 1.
+ 4431      03  COLUMN 01   PIC X(15) VALUE 'TOTAL WAGE TAX '.
+ 4432      03  COLUMN 57   PIC $$$,$$$,$$9.99  SUM ONLY-TAX.
+ 4433      02  LINE PLUS 1.
+ 4434      03  COLUMN 01   PIC X(15) VALUE 'GRAND TOTAL    '.
+ 4435      03  COLUMN 75   PIC $$$,$$$,$$9.99  SUM SALARY, ONLY-TAX.
+ 4436
+ 4500  RD  SALARIES-EXCEPTION
+ 4505      PAGE LIMIT IS 66 LINES
+ 4510      HEADING 1
+ 4515      FIRST DETAIL 5
+ 4520      LAST DETAIL 58.
+ 4525
+ 4530  01  EXCEPTION-HEAD-GROUP TYPE PAGE HEADING.
+ 4535      02  LINE 1.
+ 4540      03  COLUMN 30   PIC X(37) VALUE
+ 4545          'S A L A R I E S   E X C E P T I O N S'.
+ 4550      02  LINE PLUS 2.
+ 4555      03  COLUMN 01   PIC X(08) VALUE 'EMPL.ID '.
+ 4560      03  COLUMN 10   PIC X(25) VALUE 'EMPLOYEE NAME'.
+ 4565      03  COLUMN 41   PIC X(09) VALUE 'SALARY'.
+ 4570      03  COLUMN 55   PIC X(24) VALUE 'REASON REJECTED'.
+ 4575
+ 4580  01  EXCEPTION-DETAIL TYPE DETAIL.
+ 4585      03  LINE PLUS 1.
+ 4590      03  COLUMN 01   PIC X(10) SOURCE EMPLOYEE-ID-X.
+ 4595      03  COLUMN 10   PIC X(25) SOURCE NAME.
+ 4600      03  COLUMN 41   PIC ZZZ,ZZ9.99   SOURCE SALARY.
+ 4605      03  COLUMN 55   PIC X(24) SOURCE REJECT-REASON.
+ 4610
+ 5000  PROCEDURE DIVISION.
+ 5010  000-INITIATE.
+ 5020
+ 5040      ACCEPT RESTART-CARD FROM SYSIN.
+ 5045      MOVE RESTART-CARD TO RESTART-SWITCH.
+ 5050
+ 5100      OPEN INPUT SALARIES.
+ 5200      OPEN OUTPUT REPORT-FILE.
+ 5205      OPEN OUTPUT EXCEPTION-FILE.
+ 5207      OPEN I-O EMPLOYEE-YTD-MASTER.
+ 5208      OPEN OUTPUT GL-EXTRACT.
+ 5209      ACCEPT GL-RUN-DATE FROM DATE.
+ 5210      PERFORM 020-LOAD-TAX-TABLE THRU 020-EXIT.
+ 5210
+ 5211      IF RESTART-RUN
+ 5212          PERFORM 030-READ-RESTART-POINT THRU 030-EXIT
+ 5213          OPEN EXTEND CHECKPOINT-FILE
+ 5214      ELSE
+ 5215          OPEN OUTPUT CHECKPOINT-FILE.
+ 5216
+ 5217      IF RESTART-RUN AND RESTART-RECORD-COUNT > ZERO
+ 5218          SET SKIPPING-TO-RESTART-POINT TO TRUE.
+ 5219
+ 5220      INITIATE SALARIES-REPORT.
+ 5225      INITIATE SALARIES-EXCEPTION.
+ 5230
+ 5300      READ SALARIES
+ 5400          AT END MOVE 'Y' TO END-OF-FILE-SWITCH.
+ 5405
+ 5500  END-READS.
+ 5510
+ 5600      PERFORM 100-PROCESS-TRANSACTION-DATA THRU 199-EXIT
+ 5610          UNTIL END-OF-FILE.
+ 5620
+ 5996  000-TERMINATE.
+ 5640      TERMINATE SALARIES-REPORT.
+ 5645      TERMINATE SALARIES-EXCEPTION.
+ 5650
+ 5655      PERFORM 150-WRITE-GL-EXTRACT THRU 150-EXIT.
+ 5660      CLOSE SALARIES, REPORT-FILE, EXCEPTION-FILE,
+ 5663            EMPLOYEE-YTD-MASTER, CHECKPOINT-FILE, GL-EXTRACT.
+ 5670
+ 6000      STOP RUN.
+ 6010
+ 6100  100-PROCESS-TRANSACTION-DATA.
+ 6110      ADD 1 TO TOTAL-RECORDS-PROCESSED.
+ 6115      IF SKIPPING-TO-RESTART-POINT
+ 6120              AND TOTAL-RECORDS-PROCESSED > RESTART-RECORD-COUNT
+ 6125          MOVE 'N' TO SKIP-SWITCH
+ 6130      END-IF.
+ 6135      IF SKIPPING-TO-RESTART-POINT
+ 6140          CONTINUE
+ 6145      ELSE
+ 6150          PERFORM 110-EDIT-TRANSACTION THRU 110-EXIT
+ 6155          IF VALID-RECORD
+ 6160              PERFORM 120-FIND-BRACKET THRU 120-EXIT
+ 6165                  VARYING TAX-IX FROM 1 BY 1
+ 6170                  UNTIL TAX-IX > TAX-TABLE-COUNT
+ 6175                  OR SALARY NOT > TAX-BRACKET-UPPER(TAX-IX)
+ 6180              IF TAX-IX > TAX-TABLE-COUNT
+ 6185                  SET TAX-IX TO TAX-TABLE-COUNT
+ 6190              END-IF
+ 6195              MULTIPLY SALARY BY TAX-RATE(TAX-IX) GIVING ONLY-TAX
+ 6198              ADD SALARY TO ONLY-TAX GIVING TAX
+ 6199              ADD SALARY  TO TOTAL
+ 6200              ADD ONLY-TAX TO TOTAL
+ 6201              ADD SALARY  TO RUN-TOTAL-SALARY
+ 6202              ADD ONLY-TAX TO RUN-TOTAL-TAX
+ 6205              PERFORM 130-UPDATE-YTD-MASTER THRU 130-EXIT
+ 6210              GENERATE SALARY-DETAIL
+ 6215              PERFORM 140-WRITE-CHECKPOINT THRU 140-EXIT
+ 6220          ELSE
+ 6225              GENERATE EXCEPTION-DETAIL
+ 6230          END-IF
+ 6235      END-IF.
+ 6300      READ SALARIES
+ 6400          AT END
+ 6500              MOVE 'Y' TO END-OF-FILE-SWITCH.
+ 6506
+ 6620  199-EXIT.
+ 6650      EXIT.
+ 6655
+ 6656  110-EDIT-TRANSACTION.
+ 6660      SET VALID-RECORD TO TRUE.
+ 6665      MOVE SPACES TO REJECT-REASON.
+ 6670      IF EMPLOYEE-ID-X = SPACES OR EMPLOYEE-ID = ZERO
+ 6675          SET INVALID-RECORD TO TRUE
+ 6680          MOVE 'INVALID EMPLOYEE ID' TO REJECT-REASON
+ 6685      ELSE
+ 6690          IF SALARY NOT > ZERO
+ 6695              SET INVALID-RECORD TO TRUE
+ 6700              MOVE 'NON-POSITIVE SALARY' TO REJECT-REASON.
+ 6705
+ 6710  110-EXIT.
+ 6715      EXIT.
+ 6716
+ 6717  120-FIND-BRACKET.
+ 6718      CONTINUE.
+ 6719
+ 6720  120-EXIT.
+ 6721      EXIT.
+ 6722
+ 6723  130-UPDATE-YTD-MASTER.
+ 6724      MOVE EMPLOYEE-ID TO YTD-EMPLOYEE-ID.
+ 6725      READ EMPLOYEE-YTD-MASTER
+ 6726          INVALID KEY
+ 6727              MOVE SALARY   TO YTD-GROSS-WAGES
+ 6728              MOVE ONLY-TAX TO YTD-TAX-WITHHELD
+ 6729              WRITE YTD-MASTER-REC
+ 6729A             IF YTD-FILE-STATUS NOT = '00'
+ 6729B                 DISPLAY 'YTD MASTER WRITE ERROR - STATUS '
+ 6729C                     YTD-FILE-STATUS UPON CONSOLE
+ 6729D             END-IF
+ 6730          NOT INVALID KEY
+ 6731              ADD SALARY   TO YTD-GROSS-WAGES
+ 6732              ADD ONLY-TAX TO YTD-TAX-WITHHELD
+ 6733              REWRITE YTD-MASTER-REC
+ 6733A             IF YTD-FILE-STATUS NOT = '00'
+ 6733B                 DISPLAY 'YTD MASTER REWRITE ERROR - STATUS '
+ 6733C                     YTD-FILE-STATUS UPON CONSOLE
+ 6733D             END-IF
+ 6733E     END-READ.
+ 6734      MOVE YTD-GROSS-WAGES TO CURRENT-YTD-WAGES.
+ 6735
+ 6736  130-EXIT.
+ 6740      EXIT.
+ 6745
+ 6746  140-WRITE-CHECKPOINT.
+ 6747      ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+ 6748      IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+ 6749          MOVE EMPLOYEE-ID             TO CKPT-EMPLOYEE-ID
+ 6750          MOVE TOTAL-RECORDS-PROCESSED TO CKPT-RECORD-COUNT
+ 6750A         MOVE RUN-TOTAL-SALARY        TO CKPT-RUN-TOTAL-SALARY
+ 6750B         MOVE RUN-TOTAL-TAX           TO CKPT-RUN-TOTAL-TAX
+ 6751          WRITE CHECKPOINT-REC
+ 6752          MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+ 6753
+ 6754  140-EXIT.
+ 6755      EXIT.
+ 6756
+ 6757  150-WRITE-GL-EXTRACT.
+ 6758      MOVE GL-WAGE-ACCOUNT      TO GL-ACCOUNT-CODE.
+ 6759      MOVE RUN-TOTAL-SALARY     TO GL-POSTING-AMOUNT.
+ 6760      SET GL-DEBIT TO TRUE.
+ 6761      WRITE GL-POSTING-REC.
+ 6762      MOVE GL-TAX-ACCOUNT       TO GL-ACCOUNT-CODE.
+ 6763      MOVE RUN-TOTAL-TAX        TO GL-POSTING-AMOUNT.
+ 6764      SET GL-CREDIT TO TRUE.
+ 6765      WRITE GL-POSTING-REC.
+ 6766
+ 6767  150-EXIT.
+ 6768      EXIT.
+ 6769
+ 6770  020-LOAD-TAX-TABLE.
+ 6771      OPEN INPUT TAX-TABLE-FILE.
+ 6772      PERFORM 025-LOAD-ONE-BRACKET THRU 025-EXIT
+ 6773          UNTIL TAX-TABLE-EOF.
+ 6774      CLOSE TAX-TABLE-FILE.
+ 6774A     IF TAX-TABLE-COUNT = ZERO
+ 6774B         DISPLAY 'TAX TABLE EMPTY - RUN TERMINATED' UPON CONSOLE
+ 6774C         STOP RUN
+ 6774D     END-IF.
+ 6775
+ 6776  020-EXIT.
+ 6777      EXIT.
+ 6778
+ 6779  025-LOAD-ONE-BRACKET.
+ 6780      READ TAX-TABLE-FILE
+ 6781          AT END SET TAX-TABLE-EOF TO TRUE
+ 6782          NOT AT END
+ 6783              IF TAX-TABLE-COUNT < 20
+ 6784                  ADD 1 TO TAX-TABLE-COUNT
+ 6785                  SET TAX-IX TO TAX-TABLE-COUNT
+ 6786                  MOVE TT-BRACKET-UPPER
+ 6786A                     TO TAX-BRACKET-UPPER(TAX-IX)
+ 6787                  MOVE TT-RATE TO TAX-RATE(TAX-IX)
+ 6788              ELSE
+ 6789                  DISPLAY 'TAX TABLE FULL' UPON CONSOLE
+ 6791              END-IF
+ 6792      END-READ.
+ 6793
+ 6794  025-EXIT.
+ 6795      EXIT.
+ 6796
+ 6800  030-READ-RESTART-POINT.
+ 6801      OPEN INPUT CHECKPOINT-FILE.
+ 6802      PERFORM 035-READ-ONE-CHECKPOINT THRU 035-EXIT
+ 6803          UNTIL CKPT-EOF.
+ 6804      CLOSE CHECKPOINT-FILE.
+ 6805
+ 6806  030-EXIT.
+ 6807      EXIT.
+ 6808
+ 6809  035-READ-ONE-CHECKPOINT.
+ 6810      READ CHECKPOINT-FILE
+ 6811          AT END SET CKPT-EOF TO TRUE
+ 6812          NOT AT END
+ 6813              MOVE CKPT-EMPLOYEE-ID      TO RESTART-EMPLOYEE-ID
+ 6814              MOVE CKPT-RECORD-COUNT     TO RESTART-RECORD-COUNT
+ 6815              MOVE CKPT-RUN-TOTAL-SALARY TO RUN-TOTAL-SALARY
+ 6816              MOVE CKPT-RUN-TOTAL-TAX    TO RUN-TOTAL-TAX.
+ 6817
+ 6818  035-EXIT.
+ 6819      EXIT.
+ 6820
+
+/*
+//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR
+//SYSABEND    DD SYSOUT=*
+//GO.SYSUDUMP DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=161)
+//GO.SYSEXCP  DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=161)
+//GO.INDD     DD DSNAME=HERC01.SALARIES.SORTED,DISP=(OLD,DELETE)
+//GO.YTDDD    DD DSNAME=HERC01.EMPLOYEE.YTDMSTR,DISP=OLD
+//GO.TAXDD    DD DSNAME=HERC01.TAX.TABLE,DISP=SHR
+//* CKPTDD IS THE CHECKPOINT DATASET FOR THIS RUN.  ON A NORMAL
+//* (NON-RESTART) RUN IT IS CREATED FRESH; TO RESTART A RUN THAT
+//* ABENDED, RESUBMIT WITH THREE CHANGES: (1) THE CKPT DD IN THE
+//* SCRATCH STEP ABOVE TO DISP=(MOD,KEEP), (2) DISP=SHR HERE, AND
+//* (3) 'Y' ON GO.SYSIN BELOW, SO SALARIES SKIPS FORWARD TO THE LAST
+//* EMPLOYEE-ID CHECKPOINTED INSTEAD OF THE CHECKPOINT DATASET BEING
+//* SCRATCHED OUT FROM UNDER THE RESTART.
+//GO.CKPTDD   DD DSNAME=HERC01.SALARIES.CKPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GO.GLDD     DD DSNAME=HERC01.SALARIES.GLEXTR,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GO.SYSIN    DD *
+N
+/*
+//
