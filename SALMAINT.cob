@@ -0,0 +1,318 @@
+//HERC02S  JOB (COBOL),
+//             'SALARY FILE MAINTENANCE',
+//             CLASS=A,
+//             MSGCLASS=A,
+//             REGION=8M,TIME=1440,
+//             MSGLEVEL=(1,1)
+//* SCRATCH ANY NEW-MASTER DATASET LEFT CATALOGED FROM A PRIOR
+//* MAINTENANCE RUN SO GO.NEWDD BELOW DOES NOT FAIL WITH "DATASET
+//* ALREADY EXISTS" THE NEXT TIME THIS JOB IS SUBMITTED.
+//SCRATCH  EXEC PGM=IEFBR14
+//NEWMSTR  DD DSNAME=HERC01.SALARIES.NEWMSTR,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//* THE OLD-MASTER/TRANSACTION MERGE BELOW REQUIRES BOTH INPUTS IN
+//* ASCENDING EMPLOYEE-ID SEQUENCE, SO PRESORT EACH ONTO A TEMPORARY
+//* DATASET RATHER THAN TRUST THE PHYSICAL ORDER OF THE PRODUCTION
+//* FILES.
+//SORTOLD  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSNAME=HERC01.SALARIES.INPUT,DISP=SHR
+//SORTOUT  DD DSNAME=HERC01.SALARIES.OLD.SORTED,
+//             DISP=(,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=800)
+//SYSIN    DD *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SORTTRN  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSNAME=HERC01.SALARIES.TRANS,DISP=SHR
+//SORTOUT  DD DSNAME=HERC01.SALARIES.TRN.SORTED,
+//             DISP=(,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=810)
+//SYSIN    DD *
+  SORT FIELDS=(2,10,CH,A)
+/*
+//SAL      EXEC COBUCG,
+//         PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'
+//COB.SYSPUNCH DD DUMMY
+//COB.SYSIN    DD *
+  150 ***   SALARY MASTER FILE MAINTENANCE PROGRAM
+  160 ***   ADDS/CHANGES/DELETES AGAINST HERC01.SALARIES.INPUT
+  170 ***   AUGUST 08, 2026
+  175 ***
+  180  IDENTIFICATION DIVISION.
+  200  PROGRAM-ID. SALMAINT.
+  210  DATE-WRITTEN. AUGUST 08, 2026.
+  220  DATE-COMPILED. AUGUST 08, 2026.
+  300  ENVIRONMENT DIVISION.
+ 1200  CONFIGURATION SECTION.
+ 1210  SOURCE-COMPUTER. IBM-370.
+ 1220  OBJECT-COMPUTER. IBM-370.
+ 1290
+ 1300  INPUT-OUTPUT SECTION.
+ 1400  FILE-CONTROL.
+ 1420      SELECT OLD-MASTER  ASSIGN TO DA-S-OLDDD.
+ 1430      SELECT TRANS-FILE  ASSIGN TO DA-S-TRNDD.
+ 1440      SELECT NEW-MASTER  ASSIGN TO DA-S-NEWDD.
+ 1500      SELECT AUDIT-FILE  ASSIGN TO UR-S-SYSPRINT.
+ 1600
+ 2400  DATA DIVISION.
+ 2500  FILE SECTION.
+ 2600  FD  OLD-MASTER
+ 2800      BLOCK CONTAINS 0 RECORDS
+ 3000      DATA RECORD IS OLD-MASTER-REC.
+ 3010
+ 3100  01  OLD-MASTER-REC.
+ 3300      05 EMPLOYEE-ID PIC 9(10).
+ 3400      05 NAME PIC A(23).
+ 3500      05 SALARY PIC 9(6)V99.
+ 3501      05 DEPT-CODE PIC X(06).
+ 3502      05 FILLER PIC X(33).
+ 3510
+ 3520  FD  TRANS-FILE
+ 3530      BLOCK CONTAINS 0 RECORDS
+ 3540      DATA RECORD IS TRANS-REC.
+ 3545
+ 3550  01  TRANS-REC.
+ 3555      05 TRANS-CODE PIC X(01).
+ 3556      88 TRANS-ADD                          VALUE 'A'.
+ 3557      88 TRANS-CHANGE                       VALUE 'C'.
+ 3558      88 TRANS-DELETE                       VALUE 'D'.
+ 3560      05 TRANS-EMPLOYEE-ID PIC 9(10).
+ 3570      05 TRANS-NAME PIC A(23).
+ 3580      05 TRANS-SALARY PIC 9(6)V99.
+ 3590      05 TRANS-DEPT-CODE PIC X(06).
+ 3595      05 FILLER PIC X(33).
+ 3599
+ 3600  FD  NEW-MASTER
+ 3610      BLOCK CONTAINS 0 RECORDS
+ 3620      DATA RECORD IS NEW-MASTER-REC.
+ 3625
+ 3630  01  NEW-MASTER-REC.
+ 3635      05 EMPLOYEE-ID PIC 9(10).
+ 3640      05 NAME PIC A(23).
+ 3645      05 SALARY PIC 9(6)V99.
+ 3650      05 DEPT-CODE PIC X(06).
+ 3655      05 FILLER PIC X(33).
+ 3660
+ 3665  FD  AUDIT-FILE
+ 3670      LABEL RECORDS ARE OMITTED
+ 3675      REPORT IS MAINTENANCE-REPORT.
+ 3680
+ 3700  WORKING-STORAGE SECTION.
+ 3705  77  OLD-EOF-SWITCH              PIC X(1)    VALUE 'N'.
+ 3710  88  OLD-EOF                              VALUE 'Y'.
+ 3715  77  TRANS-EOF-SWITCH            PIC X(1)    VALUE 'N'.
+ 3720  88  TRANS-EOF                            VALUE 'Y'.
+ 3725  77  OLD-KEY                     PIC 9(10)   VALUE ZERO.
+ 3730  77  TRANS-KEY                   PIC 9(10)   VALUE ZERO.
+ 3735  77  ACTION-TAKEN                PIC X(21)   VALUE SPACES.
+ 3740  77  AUDIT-EMPLOYEE-ID           PIC 9(10)   VALUE ZERO.
+ 3745  77  AUDIT-NAME                  PIC A(23)   VALUE SPACES.
+ 3750  77  ADD-COUNT                   PIC 9(7)    VALUE ZERO.
+ 3755  77  CHANGE-COUNT                PIC 9(7)    VALUE ZERO.
+ 3760  77  DELETE-COUNT                PIC 9(7)    VALUE ZERO.
+ 3765  77  REJECT-COUNT                PIC 9(7)    VALUE ZERO.
+ 3767  77  LAST-ADDED-EMPLOYEE-ID      PIC 9(10)   VALUE ZERO.
+ 3790
+ 3990
+ 4000  REPORT SECTION.
+ 4100  RD  MAINTENANCE-REPORT
+ 4110      PAGE LIMIT IS 66 LINES
+ 4120      HEADING 1
+ 4130      FIRST DETAIL 5
+ 4140      LAST DETAIL 58.
+ 4150
+ 4160  01  MAINT-HEAD-GROUP TYPE PAGE HEADING.
+ 4170  02  LINE 1.
+ 4180      03  COLUMN 25   PIC X(47) VALUE
+ 4190          'S A L A R I E S   M A S T E R   M A I N T'.
+ 4200  02  LINE PLUS 2.
+ 4210      03  COLUMN 01   PIC X(08) VALUE 'EMPL.ID '.
+ 4220      03  COLUMN 12   PIC X(25) VALUE 'EMPLOYEE NAME'.
+ 4330      03  COLUMN 41   PIC X(21) VALUE 'ACTION TAKEN'.
+ 4340
+ 4360  01  MAINTENANCE-DETAIL TYPE DETAIL.
+ 4370      03  LINE PLUS 1.
+ 4380      03  COLUMN 01   PIC 9(10) SOURCE AUDIT-EMPLOYEE-ID.
+ 4382      03  COLUMN 12   PIC X(25) SOURCE AUDIT-NAME.
+ 4383      03  COLUMN 41   PIC X(21) SOURCE ACTION-TAKEN.
+ 4390
+ 4420  01  MAINT-FINAL-TOTALS TYPE CONTROL FOOTING FINAL.
+ 4421      02  LINE PLUS 2.
+ 4425      03  COLUMN 01   PIC X(20) VALUE 'RECORDS ADDED   :'.
+ 4426      03  COLUMN 25   PIC ZZZ,ZZ9 SOURCE ADD-COUNT.
+ 4427      02  LINE PLUS 1.
+ 4428      03  COLUMN 01   PIC X(20) VALUE 'RECORDS CHANGED :'.
+ 4429      03  COLUMN 25   PIC ZZZ,ZZ9 SOURCE CHANGE-COUNT.
+ 4430      02  LINE PLUS 1.
+ 4431      03  COLUMN 01   PIC X(20) VALUE 'RECORDS DELETED :'.
+ 4432      03  COLUMN 25   PIC ZZZ,ZZ9 SOURCE DELETE-COUNT.
+ 4433      02  LINE PLUS 1.
+ 4434      03  COLUMN 01   PIC X(20) VALUE 'TRANS. REJECTED :'.
+ 4435      03  COLUMN 25   PIC ZZZ,ZZ9 SOURCE REJECT-COUNT.
+ 4436
+ 5000  PROCEDURE DIVISION.
+ 5010  000-INITIATE.
+ 5020
+ 5100      OPEN INPUT OLD-MASTER, TRANS-FILE.
+ 5110      OPEN OUTPUT NEW-MASTER.
+ 5120      OPEN OUTPUT AUDIT-FILE.
+ 5130
+ 5220      INITIATE MAINTENANCE-REPORT.
+ 5230
+ 5300      PERFORM 110-GET-OLD-MASTER THRU 110-EXIT.
+ 5310      PERFORM 120-GET-TRANSACTION THRU 120-EXIT.
+ 5320
+ 5600      PERFORM 100-PROCESS-CONTROL THRU 199-EXIT
+ 5610          UNTIL OLD-EOF AND TRANS-EOF.
+ 5620
+ 5630  000-TERMINATE.
+ 5640      TERMINATE MAINTENANCE-REPORT.
+ 5650
+ 5660      CLOSE OLD-MASTER, TRANS-FILE, NEW-MASTER, AUDIT-FILE.
+ 5670
+ 6000      STOP RUN.
+ 6010
+ 6100  100-PROCESS-CONTROL.
+ 6105      IF OLD-KEY = TRANS-KEY
+ 6110          PERFORM 200-PROCESS-MATCH THRU 200-EXIT
+ 6115      ELSE
+ 6120          IF OLD-KEY < TRANS-KEY
+ 6125              PERFORM 300-PROCESS-OLD-ONLY THRU 300-EXIT
+ 6130          ELSE
+ 6135              PERFORM 400-PROCESS-TRANS-ONLY THRU 400-EXIT.
+ 6140
+ 6620  199-EXIT.
+ 6650      EXIT.
+ 6655
+ 6700  110-GET-OLD-MASTER.
+ 6705      IF NOT OLD-EOF
+ 6710          READ OLD-MASTER
+ 6715              AT END
+ 6720                  SET OLD-EOF TO TRUE
+ 6725                  MOVE 9999999999 TO OLD-KEY
+ 6730              NOT AT END
+ 6735                  MOVE EMPLOYEE-ID OF OLD-MASTER-REC TO OLD-KEY.
+ 6740
+ 6745  110-EXIT.
+ 6750      EXIT.
+ 6755
+ 6760  120-GET-TRANSACTION.
+ 6765      IF NOT TRANS-EOF
+ 6770          READ TRANS-FILE
+ 6775              AT END
+ 6780                  SET TRANS-EOF TO TRUE
+ 6785                  MOVE 9999999999 TO TRANS-KEY
+ 6790              NOT AT END
+ 6795                  MOVE TRANS-EMPLOYEE-ID TO TRANS-KEY.
+ 6800
+ 6805  120-EXIT.
+ 6810      EXIT.
+ 6815
+ 6820  200-PROCESS-MATCH.
+ 6825      EVALUATE TRUE
+ 6830          WHEN TRANS-ADD
+ 6835              MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+ 6840              WRITE NEW-MASTER-REC
+ 6845              MOVE 'DUPLICATE ADD-REJECT' TO ACTION-TAKEN
+ 6850              ADD 1 TO REJECT-COUNT
+ 6852              MOVE EMPLOYEE-ID OF OLD-MASTER-REC
+ 6853                                     TO AUDIT-EMPLOYEE-ID
+ 6855              MOVE NAME OF OLD-MASTER-REC TO AUDIT-NAME
+ 6865          WHEN TRANS-CHANGE
+ 6870              MOVE OLD-MASTER-REC   TO NEW-MASTER-REC
+ 6875              MOVE TRANS-NAME       TO NAME OF NEW-MASTER-REC
+ 6880              MOVE TRANS-SALARY     TO SALARY OF NEW-MASTER-REC
+ 6885              MOVE TRANS-DEPT-CODE  TO DEPT-CODE OF NEW-MASTER-REC
+ 6890              WRITE NEW-MASTER-REC
+ 6895              MOVE 'CHANGED' TO ACTION-TAKEN
+ 6900              ADD 1 TO CHANGE-COUNT
+ 6902              MOVE EMPLOYEE-ID OF NEW-MASTER-REC
+ 6903                                     TO AUDIT-EMPLOYEE-ID
+ 6910              MOVE NAME OF NEW-MASTER-REC TO AUDIT-NAME
+ 6915          WHEN TRANS-DELETE
+ 6920              MOVE 'DELETED' TO ACTION-TAKEN
+ 6925              ADD 1 TO DELETE-COUNT
+ 6930              MOVE EMPLOYEE-ID OF OLD-MASTER-REC
+ 6931                                     TO AUDIT-EMPLOYEE-ID
+ 6935              MOVE NAME OF OLD-MASTER-REC TO AUDIT-NAME
+ 6936          WHEN OTHER
+ 6937              MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+ 6938              WRITE NEW-MASTER-REC
+ 6939              MOVE 'INVALID CODE-REJECTED' TO ACTION-TAKEN
+ 6939A             ADD 1 TO REJECT-COUNT
+ 6939B             MOVE EMPLOYEE-ID OF OLD-MASTER-REC
+ 6939C                                    TO AUDIT-EMPLOYEE-ID
+ 6939D             MOVE NAME OF OLD-MASTER-REC TO AUDIT-NAME
+ 6940      END-EVALUATE.
+ 6945      GENERATE MAINTENANCE-DETAIL.
+ 6950      PERFORM 110-GET-OLD-MASTER THRU 110-EXIT.
+ 6955      PERFORM 120-GET-TRANSACTION THRU 120-EXIT.
+ 6960
+ 6965  200-EXIT.
+ 6970      EXIT.
+ 6975
+ 7000  300-PROCESS-OLD-ONLY.
+ 7005      MOVE OLD-MASTER-REC TO NEW-MASTER-REC.
+ 7010      WRITE NEW-MASTER-REC.
+ 7015      PERFORM 110-GET-OLD-MASTER THRU 110-EXIT.
+ 7020
+ 7025  300-EXIT.
+ 7030      EXIT.
+ 7035
+ 7100  400-PROCESS-TRANS-ONLY.
+ 7105      EVALUATE TRUE
+ 7107          WHEN TRANS-ADD AND
+ 7108               TRANS-EMPLOYEE-ID = LAST-ADDED-EMPLOYEE-ID
+ 7109              MOVE 'DUPLICATE ADD-REJECT' TO ACTION-TAKEN
+ 7111              ADD 1 TO REJECT-COUNT
+ 7112              MOVE TRANS-EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+ 7113              MOVE TRANS-NAME        TO AUDIT-NAME
+ 7110          WHEN TRANS-ADD
+ 7115              INITIALIZE NEW-MASTER-REC
+ 7120              MOVE TRANS-EMPLOYEE-ID TO
+ 7121                  EMPLOYEE-ID OF NEW-MASTER-REC
+ 7125              MOVE TRANS-NAME        TO NAME OF NEW-MASTER-REC
+ 7130              MOVE TRANS-SALARY      TO SALARY OF NEW-MASTER-REC
+ 7135              MOVE TRANS-DEPT-CODE   TO DEPT-CODE OF NEW-MASTER-REC
+ 7140              WRITE NEW-MASTER-REC
+ 7145              MOVE 'ADDED' TO ACTION-TAKEN
+ 7150              ADD 1 TO ADD-COUNT
+ 7155              MOVE TRANS-EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+ 7160              MOVE TRANS-NAME        TO AUDIT-NAME
+ 7162              MOVE TRANS-EMPLOYEE-ID TO LAST-ADDED-EMPLOYEE-ID
+ 7165          WHEN OTHER
+ 7170              MOVE 'NOT FOUND-REJECTED' TO ACTION-TAKEN
+ 7175              ADD 1 TO REJECT-COUNT
+ 7180              MOVE TRANS-EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+ 7185              MOVE TRANS-NAME        TO AUDIT-NAME
+ 7190      END-EVALUATE.
+ 7195      GENERATE MAINTENANCE-DETAIL.
+ 7200      PERFORM 120-GET-TRANSACTION THRU 120-EXIT.
+ 7205
+ 7210  400-EXIT.
+ 7215      EXIT.
+ 7220
+/*
+//COB.SYSLIB   DD DSNAME=SYS1.COBLIB,DISP=SHR
+//SYSABEND    DD SYSOUT=*
+//GO.SYSUDUMP DD SYSOUT=*
+//GO.SYSPRINT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=161)
+//GO.OLDDD    DD DSNAME=HERC01.SALARIES.OLD.SORTED,DISP=(OLD,DELETE)
+//GO.TRNDD    DD DSNAME=HERC01.SALARIES.TRN.SORTED,DISP=(OLD,DELETE)
+//GO.NEWDD    DD DSNAME=HERC01.SALARIES.NEWMSTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//* REPLACE THE PRODUCTION MASTER WITH THE UPDATED COPY ONLY
+//* AFTER THE MAINTENANCE RUN AND AUDIT LISTING ABOVE ARE REVIEWED.
+//COPYNEW  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSNAME=HERC01.SALARIES.NEWMSTR,DISP=SHR
+//SYSUT2   DD DSNAME=HERC01.SALARIES.INPUT,DISP=OLD
+//
